@@ -0,0 +1,221 @@
+       identification division.
+
+       program-id. custArchive.
+
+       environment division.
+       configuration section.
+           select custFile assign to "custFile.dat"
+               organization is indexed
+               access is dynamic
+               record key is f-record-num of custFile
+               alternate record key is f-lastname of custFile
+                   with duplicates
+               lock mode is manual with lock on record
+               file status is ws-custfile-status.
+           select custAudit assign to "custAudit.dat"
+               organization is line sequential
+               file status is ws-audit-status.
+           select custArchive assign to "custArchive.dat"
+               organization is line sequential.
+
+       file section.
+       fd custFile.
+       01 f-record-information.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==f==.
+
+       fd custAudit.
+       01 audit-record pic x(244).
+
+       fd custArchive.
+       01 archive-record.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==arc==.
+
+       working-storage section.
+       01 ws-record-information.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 rpt-audit-line.
+           copy "custaudit.cpy" replacing ==:PREFIX:== by ==rpt==.
+
+       01 ws-custfile-status pic xx.
+           88 custfile-status-ok       value "00" "02".
+           88 custfile-status-bad-open value "35" "37" "41" "42" "49".
+
+       01 ws-control-key pic x(8) value "00000000".
+
+       01 ws-audit-status pic xx.
+           88 audit-status-ok  value "00".
+
+       01 ws-eof-flag pic x.
+           88 end-of-custfile value "Y".
+
+       01 ws-audit-eof-flag pic x.
+           88 end-of-audit value "Y".
+
+       01 ws-found-flag pic x.
+           88 activity-found value "Y".
+
+       01 ws-retention-days pic 9(4) comp value 30.
+       01 ws-today-numeric        pic 9(8).
+       01 ws-audit-date-numeric   pic 9(8).
+       01 ws-today-integer        pic s9(9) comp.
+       01 ws-cutoff-integer       pic s9(9) comp.
+       01 ws-last-active-integer  pic s9(9) comp.
+       01 ws-candidate-integer    pic s9(9) comp.
+
+       01 ws-archived-count pic 9(8) comp value 0.
+       01 ws-retained-count pic 9(8) comp value 0.
+
+      *      Before/after control totals for the run -- a record count
+      *      plus a control total of the key field, so a purge can be
+      *      confirmed to have done exactly what it should before the
+      *      file is trusted for the day's lookups.
+
+       01 ws-recon-count pic 9(8) comp value 0.
+       01 ws-recon-total pic 9(9) comp value 0.
+       01 ws-before-count pic 9(8) comp value 0.
+       01 ws-before-total pic 9(9) comp value 0.
+       01 ws-after-count  pic 9(8) comp value 0.
+       01 ws-after-total  pic 9(9) comp value 0.
+       01 ws-count-delta  pic s9(8) comp value 0.
+       01 ws-total-delta  pic s9(9) comp value 0.
+
+       procedure division.
+       mainline section.
+           move function current-date(1:8) to ws-today-numeric
+           compute ws-today-integer =
+               function integer-of-date(ws-today-numeric)
+           compute ws-cutoff-integer =
+               ws-today-integer - ws-retention-days
+           perform count-custfile
+           move ws-recon-count to ws-before-count
+           move ws-recon-total to ws-before-total
+           move "N" to ws-eof-flag
+           open i-o custFile
+
+      *          A brand-new install has no custFile.dat yet -- there
+      *          is nothing to archive on that first run.
+
+           if custfile-status-bad-open
+               display "custFile Not Found - Nothing To Archive"
+           else
+               move ws-control-key to f-record-num
+               start custFile key is greater than f-record-num
+                   invalid key
+                       set end-of-custfile to true
+                   not invalid key
+                       continue
+               end-start
+               perform review-next-record until end-of-custfile
+               close custFile
+           end-if
+           perform count-custfile
+           move ws-recon-count to ws-after-count
+           move ws-recon-total to ws-after-total
+           compute ws-count-delta = ws-after-count - ws-before-count
+           compute ws-total-delta = ws-after-total - ws-before-total
+           display "Archive Run Complete"
+           display "Records Archived: " ws-archived-count
+           display "Records Retained: " ws-retained-count
+           display "Control Total Before - Count: " ws-before-count
+               " Key Total: " ws-before-total
+           display "Control Total After  - Count: " ws-after-count
+               " Key Total: " ws-after-total
+           display "Control Total Delta  - Count: " ws-count-delta
+               " Key Total: " ws-total-delta
+           goback
+           .
+
+       count-custfile section.
+           move 0 to ws-recon-count
+           move 0 to ws-recon-total
+           move "N" to ws-eof-flag
+           open input custFile
+
+      *          A brand-new install has no custFile.dat yet -- there
+      *          is nothing to count on that first run.
+
+           if custfile-status-bad-open
+               display "custFile Not Found - Skipping Count (First "
+                   "Time Setup)"
+           else
+               move ws-control-key to f-record-num
+               start custFile key is greater than f-record-num
+                   invalid key
+                       set end-of-custfile to true
+                   not invalid key
+                       continue
+               end-start
+               perform count-next-record until end-of-custfile
+               close custFile
+           end-if
+           .
+
+       count-next-record section.
+           read custFile next
+               at end
+                   set end-of-custfile to true
+               not at end
+                   add 1 to ws-recon-count
+                   add f-record-num-n to ws-recon-total
+           end-read
+           .
+
+       review-next-record section.
+           read custFile next with lock
+               at end
+                   set end-of-custfile to true
+               not at end
+                   perform find-last-activity
+                   if activity-found
+                       and ws-last-active-integer >= ws-cutoff-integer
+                       add 1 to ws-retained-count
+                   else
+                       perform archive-current-record
+                   end-if
+           end-read
+           .
+
+       archive-current-record section.
+           move f-record-information to archive-record
+           open extend custArchive
+           write archive-record
+           close custArchive
+           delete custFile
+               invalid key
+                   display "Archive Delete Failed: " f-record-num
+               not invalid key
+                   display "Record Archived: " f-record-num
+                   add 1 to ws-archived-count
+           end-delete
+           .
+
+       find-last-activity section.
+           move "N" to ws-found-flag
+           move "N" to ws-audit-eof-flag
+           move 0 to ws-last-active-integer
+           open input custAudit
+           perform read-audit-record
+           perform scan-audit-record until end-of-audit
+           close custAudit
+           .
+
+       read-audit-record section.
+           read custAudit into rpt-audit-line
+               at end
+                   set end-of-audit to true
+           end-read
+           .
+
+       scan-audit-record section.
+           if rpt-audit-key = f-record-num
+               move rpt-audit-timestamp(1:8) to ws-audit-date-numeric
+               compute ws-candidate-integer =
+                   function integer-of-date(ws-audit-date-numeric)
+               set activity-found to true
+               if ws-candidate-integer > ws-last-active-integer
+                   move ws-candidate-integer to ws-last-active-integer
+               end-if
+           end-if
+           perform read-audit-record
+           .
