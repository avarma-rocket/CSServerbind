@@ -0,0 +1,324 @@
+       identification division.
+
+       program-id. custLoad.
+
+       environment division.
+       configuration section.
+           select custFile assign to "custFile.dat"
+               organization is indexed
+               access is dynamic
+               record key is f-record-num of custFile
+               alternate record key is f-lastname of custFile
+                   with duplicates
+               lock mode is manual with lock on record
+               file status is ws-custfile-status.
+           select custLoadFile assign to "custLoad.dat"
+               organization is line sequential
+               file status is ws-loadfile-status.
+           select custFileBak assign to "custFileBak.dat"
+               organization is line sequential.
+           select custLoadCkpt assign to "custLoadCkpt.dat"
+               organization is line sequential
+               file status is ws-ckpt-status.
+           select custAudit assign to "custAudit.dat"
+               organization is line sequential.
+
+       file section.
+       fd custFile.
+       01 f-record-information.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==f==.
+
+       fd custAudit.
+       01 audit-record pic x(244).
+
+       fd custLoadFile.
+       01 load-record.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==load==.
+
+       fd custFileBak.
+       01 bak-record.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==bak==.
+
+       fd custLoadCkpt.
+       01 ckpt-record.
+           03 ckpt-records-read pic 9(8).
+
+       working-storage section.
+       01 ws-record-information.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 ws-audit-line.
+           copy "custaudit.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 ws-custfile-status pic xx.
+           88 custfile-status-ok       value "00" "02".
+           88 custfile-status-bad-open value "35" "37" "41" "42" "49".
+
+       01 ws-control-key pic x(8) value "00000000".
+
+       01 ws-loadfile-status pic xx.
+           88 loadfile-status-ok  value "00".
+
+       01 ws-eof-flag pic x.
+           88 end-of-load-file value "Y".
+
+       01 ws-backup-eof-flag pic x.
+           88 end-of-backup value "Y".
+
+       01 ws-valid-flag pic x.
+           88 record-valid   value "Y".
+           88 record-invalid value "N".
+
+       01 ws-loaded-count   pic 9(8) comp.
+       01 ws-rejected-count pic 9(8) comp.
+
+       01 ws-ckpt-status pic xx.
+           88 ckpt-status-ok        value "00".
+           88 ckpt-status-not-found value "35" "37" "41" "42" "49".
+
+       01 ws-checkpoint-interval pic 9(8) comp value 100.
+       01 ws-records-read       pic 9(8) comp value 0.
+       01 ws-skip-count         pic 9(8) comp value 0.
+       01 ws-ckpt-quotient      pic 9(8) comp value 0.
+       01 ws-ckpt-remainder     pic 9(8) comp value 0.
+
+      *      Before/after control totals for the run -- a record count
+      *      plus a control total of the key field, so a load can be
+      *      confirmed to have done exactly what it should before the
+      *      file is trusted for the day's lookups.
+
+       01 ws-recon-eof-flag pic x.
+           88 end-of-recon-scan value "Y".
+       01 ws-recon-count pic 9(8) comp value 0.
+       01 ws-recon-total pic 9(9) comp value 0.
+       01 ws-before-count pic 9(8) comp value 0.
+       01 ws-before-total pic 9(9) comp value 0.
+       01 ws-after-count  pic 9(8) comp value 0.
+       01 ws-after-total  pic 9(9) comp value 0.
+       01 ws-count-delta  pic s9(8) comp value 0.
+       01 ws-total-delta  pic s9(9) comp value 0.
+
+       procedure division.
+       mainline section.
+           perform count-custfile
+           move ws-recon-count to ws-before-count
+           move ws-recon-total to ws-before-total
+           perform backup-custfile
+           perform open-files
+           perform read-checkpoint
+           perform skip-checkpointed-records
+           perform read-load-record
+           perform process-load-record until end-of-load-file
+           perform close-files
+           perform reset-checkpoint
+           perform count-custfile
+           move ws-recon-count to ws-after-count
+           move ws-recon-total to ws-after-total
+           display "Batch Load Complete"
+           display "Records Loaded:   " ws-loaded-count
+           display "Records Rejected: " ws-rejected-count
+           compute ws-count-delta = ws-after-count - ws-before-count
+           compute ws-total-delta = ws-after-total - ws-before-total
+           display "Control Total Before - Count: " ws-before-count
+               " Key Total: " ws-before-total
+           display "Control Total After  - Count: " ws-after-count
+               " Key Total: " ws-after-total
+           display "Control Total Delta  - Count: " ws-count-delta
+               " Key Total: " ws-total-delta
+           goback
+           .
+
+       count-custfile section.
+           move 0 to ws-recon-count
+           move 0 to ws-recon-total
+           move "N" to ws-recon-eof-flag
+           open input custFile
+
+      *          A brand-new install has no custFile.dat yet -- this
+      *          loader is expected to run against a fresh install, so
+      *          there is nothing to count on that first run.
+
+           if custfile-status-bad-open
+               display "custFile Not Found - Skipping Count (First "
+                   "Time Setup)"
+           else
+               move ws-control-key to f-record-num
+               start custFile key is greater than f-record-num
+                   invalid key
+                       set end-of-recon-scan to true
+                   not invalid key
+                       continue
+               end-start
+               perform count-next-record until end-of-recon-scan
+               close custFile
+           end-if
+           .
+
+       count-next-record section.
+           read custFile next
+               at end
+                   set end-of-recon-scan to true
+               not at end
+                   add 1 to ws-recon-count
+                   add f-record-num-n to ws-recon-total
+           end-read
+           .
+
+       open-files section.
+           open i-o custFile
+           open input custLoadFile
+           .
+
+       read-checkpoint section.
+           move 0 to ws-skip-count
+           open input custLoadCkpt
+           if ckpt-status-ok
+               read custLoadCkpt into ckpt-record
+                   at end
+                       continue
+                   not at end
+                       move ckpt-records-read to ws-skip-count
+               end-read
+               close custLoadCkpt
+               display "Resuming Load After Checkpoint: " ws-skip-count
+           end-if
+           .
+
+       skip-checkpointed-records section.
+           if ws-skip-count > 0
+               perform read-load-record ws-skip-count times
+               move ws-skip-count to ws-records-read
+           end-if
+           .
+
+       write-checkpoint section.
+           open output custLoadCkpt
+           move ws-records-read to ckpt-records-read
+           write ckpt-record
+           close custLoadCkpt
+           .
+
+       reset-checkpoint section.
+           open output custLoadCkpt
+           move 0 to ckpt-records-read
+           write ckpt-record
+           close custLoadCkpt
+           .
+
+       backup-custfile section.
+           move low-values to f-record-num
+           move "N" to ws-backup-eof-flag
+           open input custFile
+
+      *          A brand-new install has no custFile.dat yet -- this
+      *          loader is expected to run against a fresh install, so
+      *          there is nothing to back up on that first run.
+
+           if custfile-status-bad-open
+               display "custFile Not Found - Skipping Backup (First "
+                   "Time Setup)"
+           else
+               open output custFileBak
+               start custFile key is greater than f-record-num
+                   invalid key
+                       set end-of-backup to true
+                   not invalid key
+                       continue
+               end-start
+               perform backup-next-record until end-of-backup
+               close custFile
+               close custFileBak
+               display "custFile Backed Up to custFileBak.dat"
+           end-if
+           .
+
+       backup-next-record section.
+           read custFile next
+               at end
+                   set end-of-backup to true
+               not at end
+                   move f-record-information to bak-record
+                   write bak-record
+           end-read
+           .
+
+       close-files section.
+           close custFile
+           close custLoadFile
+           .
+
+       read-load-record section.
+           read custLoadFile
+               at end
+                   set end-of-load-file to true
+           end-read
+           .
+
+       process-load-record section.
+           add 1 to ws-records-read
+           move load-record to ws-record-information
+           perform validate-load-record
+           if record-invalid
+               add 1 to ws-rejected-count
+           else
+               move ws-record-information to f-record-information
+               write f-record-information
+                   invalid key
+                       display "Record Key Already Exists - Updating: "
+                           ws-record-num
+                       rewrite f-record-information
+                           invalid key
+                               display "Record Rejected - Could Not "
+                                   "Update: " ws-record-num
+                               add 1 to ws-rejected-count
+                           not invalid key
+                               add 1 to ws-loaded-count
+                               perform write-load-audit-record
+                       end-rewrite
+                   not invalid key
+                       add 1 to ws-loaded-count
+                       perform write-load-audit-record
+               end-write
+           end-if
+           divide ws-records-read by ws-checkpoint-interval
+               giving ws-ckpt-quotient remainder ws-ckpt-remainder
+           if ws-ckpt-remainder = 0
+               perform write-checkpoint
+           end-if
+           perform read-load-record
+           .
+
+      *      Gives a freshly loaded record a "LOAD" entry in custAudit
+      *      so custArchive's find-last-activity has a baseline to
+      *      work from instead of treating the record's total absence
+      *      of history as "never touched, eligible for archive" the
+      *      very first time the archive run sees it.
+
+       write-load-audit-record section.
+           move function current-date to ws-audit-timestamp
+           move "LOAD"         to ws-audit-op
+           move ws-record-num  to ws-audit-key
+           move spaces         to ws-audit-before-first
+                                  ws-audit-before-last
+                                  ws-audit-before-address
+                                  ws-audit-before-phone
+           move ws-firstname   to ws-audit-after-first
+           move ws-lastname    to ws-audit-after-last
+           move ws-address     to ws-audit-after-address
+           move ws-phone       to ws-audit-after-phone
+           open extend custAudit
+           write audit-record from ws-audit-line
+           close custAudit
+           .
+
+       validate-load-record section.
+           set record-valid to true
+           if ws-firstname = spaces or ws-lastname = spaces
+               set record-invalid to true
+               display "Record Rejected - Name Required"
+           end-if
+           if ws-record-num = spaces or ws-record-num-n not numeric
+               set record-invalid to true
+               display "Record Rejected - Record Number Must Be Numeric"
+           end-if
+           .
