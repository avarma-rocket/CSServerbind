@@ -1,104 +1,876 @@
        identification division.
 
+       program-id. serverFileHandle.
+
        environment division.
        configuration section.
            select custFile assign to "custFile.dat"
                organization is indexed
-               access is random
-               record key is f-record-num of custFile.
+               access is dynamic
+               record key is f-record-num of custFile
+               alternate record key is f-lastname of custFile
+                   with duplicates
+               lock mode is manual with lock on record
+               file status is ws-custfile-status.
+           select custAudit assign to "custAudit.dat"
+               organization is line sequential.
+           select custFileBak assign to "custFileBak.dat"
+               organization is line sequential.
+           select custDiag assign to "custDiag.dat"
+               organization is line sequential.
+           select custExport assign to "custExport.csv"
+               organization is line sequential.
 
        file section.
        fd custFile.
        01 f-record-information.
-           03 f-record-num pic x(8).
-           03 f-firstname pic x(25).
-           03 f-lastname pic x(25).
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==f==.
+
+       fd custAudit.
+       01 audit-record pic x(244).
+
+       fd custFileBak.
+       01 bak-record.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==bak==.
+
+       fd custDiag.
+       01 diag-record pic x(76).
+
+       fd custExport.
+       01 export-record pic x(120).
 
        working-storage section.
        01 ws-record-information.
-           03 ws-record-num pic x(8).
-           03 ws-firstname pic x(25).
-           03 ws-lastname pic x(25).
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 ws-fcode pic x comp-x.
+           88 fcode-search value 1.
+           88 fcode-add    value 2.
+           88 fcode-update value 3.
+           88 fcode-delete value 4.
+           88 fcode-search-lastname value 5.
+           88 fcode-browse value 6.
+           88 fcode-login  value 7.
+           88 fcode-export value 8.
+
+       01 ws-control-key pic x(8) value "00000000".
+       01 ws-next-record-num pic 9(8).
+
+      *      One client can stay connected to this server for many calls,
+      *      and the server itself stays resident across every client it
+      *      ever serves, so a single WS login flag would let the first
+      *      client to authenticate leave the door open for every client
+      *      after it. Instead each connecting lnk-client-id gets its own
+      *      slot in this table, located (or allocated) at the top of
+      *      program-body before login status is ever consulted.
+
+       01 ws-session-max   pic 9(2) comp value 50.
+       01 ws-session-idx   pic 9(2) comp value 0.
+       01 ws-session-table.
+           03 ws-session-entry occurs 50 times.
+               05 ws-session-client-id pic xx comp-x value 0.
+               05 ws-session-flag      pic x value "N".
+                   88 session-authenticated value "Y".
+
+       01 ws-valid-credentials.
+           03 filler.
+               05 filler pic x(25) value "ADMIN".
+               05 filler pic x(25) value "SECRET1".
+           03 filler.
+               05 filler pic x(25) value "OPERATOR".
+               05 filler pic x(25) value "OPWORD1".
+       01 ws-valid-credentials-r redefines ws-valid-credentials.
+           03 ws-valid-credential occurs 2 times.
+               05 ws-valid-username pic x(25).
+               05 ws-valid-password pic x(25).
+
+       01 ws-login-index pic 9(2) comp.
+
+       01 ws-valid-flag pic x.
+           88 record-valid value "Y".
+           88 record-invalid value "N".
+
+       01 ws-backup-eof-flag pic x.
+           88 end-of-backup value "Y".
+
+       01 ws-custfile-status pic xx.
+           88 custfile-status-ok       value "00" "02".
+           88 custfile-status-eof      value "10".
+           88 custfile-status-locked   value "9D" "51" "52".
+           88 custfile-status-bad-open value "35" "37" "41" "42" "49".
+
+       01 ws-audit-line.
+           copy "custaudit.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 ws-diag-line.
+           copy "custdiag.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 ws-export-record.
+           copy "custexport.cpy" replacing ==:PREFIX:== by ==ws==.
+
+      *      Before/after control totals for program-initialise -- a
+      *      record count plus a control total of the key field, so a
+      *      restart can be confirmed to have left custFile.dat exactly
+      *      as it should before it's trusted for the day's lookups.
+
+       01 ws-recon-count pic 9(8) comp value 0.
+       01 ws-recon-total pic 9(9) comp value 0.
+       01 ws-before-count pic 9(8) comp value 0.
+       01 ws-before-total pic 9(9) comp value 0.
+       01 ws-after-count  pic 9(8) comp value 0.
+       01 ws-after-total  pic 9(9) comp value 0.
+       01 ws-count-delta  pic s9(8) comp value 0.
+       01 ws-total-delta  pic s9(9) comp value 0.
 
        linkage section.
        copy "mfclisrv.cpy".
 
-       01 input-rec pic x(64).
+       01 input-rec.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==input==.
+           03 input-status pic x.
+               88 input-status-ok        value "0".
+               88 input-status-not-found value "1".
+               88 input-status-error     value "2".
+           03 filler pic x(5).
        procedure division using lnk-param-block.
-           set address of input-rec to lnk-dblock-ptr
            evaluate true
                when start-connection
+
+      *              program-initialise's check-custfile-status can set
+      *              input-status-error (a field inside input-rec) on a
+      *              fresh install with no custFile.dat yet, so the
+      *              pointer has to be established before it runs, same
+      *              as the WinForms/green-screen clients do in their
+      *              own start-connection handling.
+
+                   set address of input-rec to lnk-dblock-ptr
                    perform program-initialise
                    exit program
                when client-ending
                    display "bye client!"
                    exit program
                when other
+
+      *              lnk-data-length carries the block size mfclient and
+      *              mfserver actually negotiated for this connection; a
+      *              value smaller than the customer record this server
+      *              expects means input-rec would overlay memory past
+      *              the end of the real allocation, so the pointer is
+      *              never trusted in that case.
+
+                   if lnk-data-length > 0
+                       and lnk-data-length < length of input-rec
+                       display "Block Too Small For Record: "
+                           lnk-data-length
+                       exit program
+                   end-if
+                   set address of input-rec to lnk-dblock-ptr
                    perform program-body
            end-evaluate
 
            goback.
 
        program-initialise section.
+           perform backup-custfile
+           move ws-recon-count to ws-before-count
+           move ws-recon-total to ws-before-total
            open i-o custFile
+           perform check-custfile-status
+           move ws-control-key to f-record-num
+           read custFile with lock
+               invalid key
+                   perform seed-initial-records
+               not invalid key
+                   display "Server Initialised - Existing Customer File"
+           end-read
+           close custFile.
+           perform count-custfile
+           move ws-recon-count to ws-after-count
+           move ws-recon-total to ws-after-total
+           compute ws-count-delta = ws-after-count - ws-before-count
+           compute ws-total-delta = ws-after-total - ws-before-total
+           display "Server Initialised!"
+           display "Control Total Before - Count: " ws-before-count
+               " Key Total: " ws-before-total
+           display "Control Total After  - Count: " ws-after-count
+               " Key Total: " ws-after-total
+           display "Control Total Delta  - Count: " ws-count-delta
+               " Key Total: " ws-total-delta
+           .
+
+       seed-initial-records section.
            move 00000001 to ws-record-num
            move "Harry" to ws-firstname
            move "Morley" to ws-lastname
+           perform write-seed-record
 
-           move ws-record-information to f-record-information
+           move 00000002 to ws-record-num
+           move "Bob" to ws-firstname
+           move "Marley" to ws-lastname
+           perform write-seed-record
+
+           move 00000003 to ws-record-num
+           move "Test" to ws-firstname
+           move "Testington" to ws-lastname
+           perform write-seed-record
+
+           move ws-control-key to f-record-num
+           move 00000003 to f-firstname(1:8)
+           move spaces to f-lastname
            write f-record-information
                invalid key
-                   display "Record Key Invalid or Already Exists"
+                   display "Control Record Already Exists - Updating"
+                   rewrite f-record-information
+                       invalid key
+                           display "Control Record Could Not Be Updated"
+                       not invalid key
+                           display "Control Record Updated"
+                   end-rewrite
                not invalid key
                    display "Record Added"
            end-write
+           .
 
-           move 00000002 to ws-record-num
-           move "Bob" to ws-firstname
-           move "Marley" to ws-lastname
-
+       write-seed-record section.
            move ws-record-information to f-record-information
            write f-record-information
                invalid key
-                   display "Record Key Invalid or Already Exists"
+                   display "Record Key Already Exists - Updating Record"
+                   rewrite f-record-information
+                       invalid key
+                           display "Record Could Not Be Updated"
+                       not invalid key
+                           display "Record Updated"
+                           perform write-seed-audit-record
+                   end-rewrite
                not invalid key
                    display "Record Added"
+                   perform write-seed-audit-record
            end-write
+           .
 
-           move 00000003 to ws-record-num
-           move "Test" to ws-firstname
-           move "Testington" to ws-lastname
+      *      Gives a freshly seeded record a "LOAD" entry in custAudit
+      *      so custArchive's find-last-activity has a baseline to
+      *      work from instead of treating the record's total absence
+      *      of history as "never touched, eligible for archive" the
+      *      very first time the archive run sees it.
+
+       write-seed-audit-record section.
+           move "LOAD"         to ws-audit-op
+           move ws-record-num  to ws-audit-key
+           move spaces         to ws-audit-before-first
+                                  ws-audit-before-last
+                                  ws-audit-before-address
+                                  ws-audit-before-phone
+           move ws-firstname   to ws-audit-after-first
+           move ws-lastname    to ws-audit-after-last
+           move ws-address     to ws-audit-after-address
+           move ws-phone       to ws-audit-after-phone
+           perform write-audit-record
+           .
+
+       backup-custfile section.
+           move 0 to ws-recon-count
+           move 0 to ws-recon-total
+           move low-values to f-record-num
+           move "N" to ws-backup-eof-flag
+           open input custFile
+
+      *          A brand-new install has no custFile.dat yet -- it is
+      *          only created a few lines below by the seed writes --
+      *          so there is nothing to back up on that first run.
+
+           if custfile-status-bad-open
+               display "custFile Not Found - Skipping Backup (First "
+                   "Time Setup)"
+           else
+               open output custFileBak
+               start custFile key is greater than f-record-num
+                   invalid key
+                       set end-of-backup to true
+                   not invalid key
+                       continue
+               end-start
+               perform backup-next-record until end-of-backup
+               close custFile
+               close custFileBak
+               display "custFile Backed Up to custFileBak.dat"
+           end-if
+           .
+
+       backup-next-record section.
+           read custFile next with no lock
+               at end
+                   set end-of-backup to true
+               not at end
+                   move f-record-information to bak-record
+                   write bak-record
+                   add 1 to ws-recon-count
+                   add f-record-num-n to ws-recon-total
+           end-read
+           .
+
+       count-custfile section.
+           move 0 to ws-recon-count
+           move 0 to ws-recon-total
+           move "N" to ws-backup-eof-flag
+           open input custFile
+           move ws-control-key to f-record-num
+           start custFile key is greater than f-record-num
+               invalid key
+                   set end-of-backup to true
+               not invalid key
+                   continue
+           end-start
+           perform count-next-record until end-of-backup
+           close custFile
+           .
+
+       count-next-record section.
+           read custFile next with no lock
+               at end
+                   set end-of-backup to true
+               not at end
+                   add 1 to ws-recon-count
+                   add f-record-num-n to ws-recon-total
+           end-read
+           .
+
+       program-body section.
+           move lnk-usr-fcode to ws-fcode
+           move input-record-num to ws-record-num
+           move input-firstname  to ws-firstname
+           move input-lastname   to ws-lastname
+           move input-address    to ws-address
+           move input-phone      to ws-phone
+           set input-status-ok to true
+           perform write-diagnostic-record
+           perform find-or-create-session
+           display "Hello From Server!"
+           display "Input from client: " input-rec
+           evaluate true
+               when fcode-login
+                   perform login-user
+               when not session-authenticated(ws-session-idx)
+                   display "Not Authenticated - Login Required"
+                   set input-status-error to true
+               when fcode-add
+                   perform add-record
+               when fcode-update
+                   perform update-record
+               when fcode-delete
+                   perform delete-record
+               when fcode-search-lastname
+                   perform search-by-lastname
+               when fcode-browse
+                   perform browse-record
+               when fcode-export
+                   perform export-search-record
+               when fcode-search
+                   perform search-record
+               when other
+                   perform search-record
+           end-evaluate
+           .
+
+       write-diagnostic-record section.
+           move function current-date to ws-diag-timestamp
+           move lnk-client-id to ws-diag-client-id
+           move lnk-tagname   to ws-diag-tagname
+           evaluate true
+               when fcode-search
+                   move "SEARCH"    to ws-diag-function
+               when fcode-add
+                   move "ADD"       to ws-diag-function
+               when fcode-update
+                   move "UPDATE"    to ws-diag-function
+               when fcode-delete
+                   move "DELETE"    to ws-diag-function
+               when fcode-search-lastname
+                   move "SRCHLNAME" to ws-diag-function
+               when fcode-browse
+                   move "BROWSE"    to ws-diag-function
+               when fcode-login
+                   move "LOGIN"     to ws-diag-function
+               when other
+                   move "UNKNOWN"   to ws-diag-function
+           end-evaluate
+           open extend custDiag
+           write diag-record from ws-diag-line
+           close custDiag
+           .
+
+      *      Finds the table slot for the connection making this call
+      *      (matched on lnk-client-id, the id mfserver hands out per
+      *      client) or, the first time this client is seen, claims the
+      *      first free slot for it. Every other paragraph in this
+      *      program refers to the session by ws-session-idx from here
+      *      on, so login state never leaks between clients.
+
+       find-or-create-session section.
+           perform locate-session-entry
+               varying ws-session-idx from 1 by 1
+               until ws-session-idx > ws-session-max
+                   or ws-session-client-id(ws-session-idx)
+                       = lnk-client-id
+           if ws-session-idx > ws-session-max
+               perform allocate-session-entry
+           end-if
+           .
+
+       locate-session-entry section.
+           continue
+           .
+
+       allocate-session-entry section.
+           perform locate-free-entry
+               varying ws-session-idx from 1 by 1
+               until ws-session-idx > ws-session-max
+                   or ws-session-client-id(ws-session-idx) = 0
+           if ws-session-idx > ws-session-max
+               display "Session Table Full - Reusing Last Slot"
+               move ws-session-max to ws-session-idx
+           end-if
+           move lnk-client-id to ws-session-client-id(ws-session-idx)
+           move "N" to ws-session-flag(ws-session-idx)
+           .
+
+       locate-free-entry section.
+           continue
+           .
+
+       login-user section.
+           move 1 to ws-login-index
+           perform check-one-credential
+               varying ws-login-index from 1 by 1
+               until ws-login-index > 2
+                   or session-authenticated(ws-session-idx)
+           if session-authenticated(ws-session-idx)
+               display "Login Accepted"
+               set input-status-ok to true
+           else
+               display "Login Rejected - Invalid Credentials"
+               set input-status-error to true
+           end-if
+           .
 
+       check-one-credential section.
+           if ws-firstname = ws-valid-username(ws-login-index)
+               and ws-lastname = ws-valid-password(ws-login-index)
+               set session-authenticated(ws-session-idx) to true
+           end-if
+           .
+
+       add-record section.
+           perform validate-add-record
+           if record-invalid
+               set input-status-error to true
+               exit section
+           end-if
+           open i-o custFile
+           perform check-custfile-status
+           if input-status-error
+               close custFile
+               exit section
+           end-if
+           if ws-record-num = spaces
+               perform assign-next-record-num
+           end-if
            move ws-record-information to f-record-information
            write f-record-information
                invalid key
                    display "Record Key Invalid or Already Exists"
+                   set input-status-error to true
                not invalid key
                    display "Record Added"
+                   set input-status-ok to true
+                   move "ADD"          to ws-audit-op
+                   move ws-record-num  to ws-audit-key
+                   move spaces         to ws-audit-before-first
+                                          ws-audit-before-last
+                                          ws-audit-before-address
+                                          ws-audit-before-phone
+                   move ws-firstname   to ws-audit-after-first
+                   move ws-lastname    to ws-audit-after-last
+                   move ws-address     to ws-audit-after-address
+                   move ws-phone       to ws-audit-after-phone
+                   perform write-audit-record
            end-write
-           close custFile.
-           display "Server Initialised!"
+           close custFile
            .
 
-       program-body section.
-           move input-rec to ws-record-num
-           display "Hello From Server!"
-           display "Input from client: " input-rec
-           perform search-record
+       write-audit-record section.
+           move function current-date to ws-audit-timestamp
+           open extend custAudit
+           write audit-record from ws-audit-line
+           close custAudit
+           .
+
+       check-custfile-status section.
+           evaluate true
+               when custfile-status-ok
+                   continue
+               when custfile-status-eof
+                   continue
+               when custfile-status-locked
+                   display "custFile Record Locked - Status "
+                       ws-custfile-status
+                   set input-status-error to true
+               when custfile-status-bad-open
+                   display "custFile Open Failed - Status "
+                       ws-custfile-status
+                   set input-status-error to true
+               when other
+                   display "custFile I/O Error - Status "
+                       ws-custfile-status
+                   set input-status-error to true
+           end-evaluate
+           .
+
+       validate-add-record section.
+           set record-valid to true
+           if ws-firstname = spaces or ws-lastname = spaces
+               set record-invalid to true
+               display "Record Rejected - Name Required"
+           end-if
+           if ws-record-num not = spaces
+               and ws-record-num-n not numeric
+               set record-invalid to true
+               display "Record Rejected - Record Number Must Be Numeric"
+           end-if
+           .
+
+       assign-next-record-num section.
+           move ws-control-key to f-record-num
+           read custFile with lock
+               invalid key
+                   move 1 to ws-next-record-num
+               not invalid key
+                   move f-firstname(1:8) to ws-next-record-num
+                   add 1 to ws-next-record-num
+           end-read
+           move ws-next-record-num to ws-record-num
+           move ws-control-key to f-record-num
+           move ws-next-record-num to f-firstname(1:8)
+           move spaces to f-lastname
+           rewrite f-record-information
+               invalid key
+                   write f-record-information
+                       invalid key
+                           display "Control Record Could Not Be Created"
+                   end-write
+           end-rewrite
+           .
+
+       update-record section.
+           open i-o custFile
+           perform check-custfile-status
+           if input-status-error
+               close custFile
+               exit section
+           end-if
+           move ws-record-num to f-record-num
+           read custFile with lock
+               invalid key
+                   if custfile-status-locked
+                       display "Record Locked by Another User"
+                       set input-status-error to true
+                   else
+                       display "Record Not Found"
+                       set input-status-not-found to true
+                       move "MISS"        to ws-audit-op
+                       move ws-record-num to ws-audit-key
+                       move spaces        to ws-audit-before-first
+                                              ws-audit-before-last
+                                              ws-audit-before-address
+                                              ws-audit-before-phone
+                                              ws-audit-after-first
+                                              ws-audit-after-last
+                                              ws-audit-after-address
+                                              ws-audit-after-phone
+                       perform write-audit-record
+                   end-if
+               not invalid key
+                   move f-firstname to ws-audit-before-first
+                   move f-lastname  to ws-audit-before-last
+                   move f-address   to ws-audit-before-address
+                   move f-phone     to ws-audit-before-phone
+                   perform validate-update-record
+                   if record-invalid
+                       set input-status-error to true
+                   else
+                       move ws-firstname to f-firstname
+                       move ws-lastname to f-lastname
+                       move ws-address to f-address
+                       move ws-phone to f-phone
+                       rewrite f-record-information
+                           invalid key
+                               display "Record Could Not Be Updated"
+                               set input-status-error to true
+                           not invalid key
+                               display "Record Updated"
+                               set input-status-ok to true
+                               move "UPDATE"      to ws-audit-op
+                               move ws-record-num to ws-audit-key
+                               move ws-firstname to
+                                   ws-audit-after-first
+                               move ws-lastname to
+                                   ws-audit-after-last
+                               move ws-address to
+                                   ws-audit-after-address
+                               move ws-phone to
+                                   ws-audit-after-phone
+                               perform write-audit-record
+                       end-rewrite
+                   end-if
+           end-read
+           close custFile
+           .
+
+       validate-update-record section.
+           set record-valid to true
+           if ws-firstname = spaces or ws-lastname = spaces
+               set record-invalid to true
+               display "Record Rejected - Name Required"
+           end-if
+           .
+
+       delete-record section.
+           open i-o custFile
+           perform check-custfile-status
+           if input-status-error
+               close custFile
+               exit section
+           end-if
+           move ws-record-num to f-record-num
+           read custFile with lock
+               invalid key
+                   if custfile-status-locked
+                       display "Record Locked by Another User"
+                       set input-status-error to true
+                   else
+                       display "Record Not Found"
+                       set input-status-not-found to true
+                       move "MISS"        to ws-audit-op
+                       move ws-record-num to ws-audit-key
+                       move spaces        to ws-audit-before-first
+                                              ws-audit-before-last
+                                              ws-audit-before-address
+                                              ws-audit-before-phone
+                                              ws-audit-after-first
+                                              ws-audit-after-last
+                                              ws-audit-after-address
+                                              ws-audit-after-phone
+                       perform write-audit-record
+                   end-if
+               not invalid key
+                   move f-firstname to ws-audit-before-first
+                   move f-lastname  to ws-audit-before-last
+                   move f-address   to ws-audit-before-address
+                   move f-phone     to ws-audit-before-phone
+                   delete custFile
+                       invalid key
+                           display "Record Not Found"
+                           set input-status-not-found to true
+                       not invalid key
+                           display "Record Deleted"
+                           set input-status-ok to true
+                           move "DELETE"      to ws-audit-op
+                           move ws-record-num to ws-audit-key
+                           move spaces        to ws-audit-after-first
+                                                  ws-audit-after-last
+                                                  ws-audit-after-address
+                                                  ws-audit-after-phone
+                           perform write-audit-record
+                   end-delete
+           end-read
+           close custFile
+           .
+
+       browse-record section.
+           open input custFile
+           perform check-custfile-status
+           if input-status-error
+               close custFile
+               exit section
+           end-if
+           move ws-record-num to f-record-num
+           if ws-record-num = spaces
+               move ws-control-key to f-record-num
+           end-if
+           start custFile key is greater than f-record-num
+               invalid key
+                   display "End Of File"
+                   move spaces to input-record-num
+                                  input-firstname
+                                  input-lastname
+                                  input-address
+                                  input-phone
+                   set input-status-not-found to true
+               not invalid key
+                   read custFile next with no lock
+                       at end
+                           display "End Of File"
+                           move spaces to input-record-num
+                                          input-firstname
+                                          input-lastname
+                                          input-address
+                                          input-phone
+                           set input-status-not-found to true
+                       not at end
+                           move f-record-num to ws-record-num
+                           move f-firstname to ws-firstname
+                           move f-lastname to ws-lastname
+                           move f-address to ws-address
+                           move f-phone to ws-phone
+                           move ws-record-num  to input-record-num
+                           move ws-firstname   to input-firstname
+                           move ws-lastname    to input-lastname
+                           move ws-address     to input-address
+                           move ws-phone       to input-phone
+                           set input-status-ok to true
+                           display input-rec
+                   end-read
+           end-start
+           close custFile
            .
 
        search-record section.
            open input custFile
+           perform check-custfile-status
+           if input-status-error
+               close custFile
+               exit section
+           end-if
            move ws-record-num to f-record-num
-           read custFile
+           if f-record-num = ws-control-key
+               display "Record Not Found"
+               move spaces to input-record-num
+                              input-firstname
+                              input-lastname
+                              input-address
+                              input-phone
+               set input-status-not-found to true
+               close custFile
+               exit section
+           end-if
+           read custFile with no lock
+               invalid key
+                   display "Record Not Found"
+                   move spaces to input-record-num
+                                  input-firstname
+                                  input-lastname
+                                  input-address
+                                  input-phone
+                   set input-status-not-found to true
+                   move "MISS"        to ws-audit-op
+                   move ws-record-num to ws-audit-key
+                   move spaces        to ws-audit-before-first
+                                          ws-audit-before-last
+                                          ws-audit-before-address
+                                          ws-audit-before-phone
+                                          ws-audit-after-first
+                                          ws-audit-after-last
+                                          ws-audit-after-address
+                                          ws-audit-after-phone
+                   perform write-audit-record
+               not invalid key
+                   move f-record-information to ws-record-information
+                   move ws-record-num  to input-record-num
+                   move ws-firstname   to input-firstname
+                   move ws-lastname    to input-lastname
+                   move ws-address     to input-address
+                   move ws-phone       to input-phone
+                   set input-status-ok to true
+                   display input-rec
+                   move "SEARCH"      to ws-audit-op
+                   move ws-record-num to ws-audit-key
+                   move ws-firstname  to ws-audit-before-first
+                                         ws-audit-after-first
+                   move ws-lastname   to ws-audit-before-last
+                                         ws-audit-after-last
+                   move ws-address    to ws-audit-before-address
+                                          ws-audit-after-address
+                   move ws-phone      to ws-audit-before-phone
+                                          ws-audit-after-phone
+                   perform write-audit-record
+           end-read
+           close custFile
+           .
+
+       export-search-record section.
+           perform search-record
+           if input-status-ok
+               perform write-export-record
+           end-if
+           .
+
+       write-export-record section.
+           move spaces to ws-export-record
+           string ws-record-num                delimited by size
+                  ","                           delimited by size
+                  function trim(ws-firstname)   delimited by size
+                  ","                           delimited by size
+                  function trim(ws-lastname)    delimited by size
+                  ","                           delimited by size
+                  function trim(ws-address)     delimited by size
+                  ","                           delimited by size
+                  function trim(ws-phone)       delimited by size
+               into ws-export-record
+           end-string
+           open extend custExport
+           write export-record from ws-export-record
+           close custExport
+           .
+
+       search-by-lastname section.
+           open input custFile
+           perform check-custfile-status
+           if input-status-error
+               close custFile
+               exit section
+           end-if
+           move ws-lastname to f-lastname
+           read custFile with no lock key is f-lastname
                invalid key
                    display "Record Not Found"
+                   move spaces to input-record-num
+                                  input-firstname
+                                  input-lastname
+                                  input-address
+                                  input-phone
+                   set input-status-not-found to true
+                   move "MISS"       to ws-audit-op
+                   move spaces       to ws-audit-key
+                                         ws-audit-after-first
+                                         ws-audit-after-last
+                                         ws-audit-before-address
+                                         ws-audit-before-phone
+                                         ws-audit-after-address
+                                         ws-audit-after-phone
+                   move spaces       to ws-audit-before-first
+                   move ws-lastname  to ws-audit-before-last
+                   perform write-audit-record
                not invalid key
                    move f-record-information to ws-record-information
-                   move spaces to input-rec
+                   move ws-record-num  to input-record-num
+                   move ws-firstname   to input-firstname
+                   move ws-lastname    to input-lastname
+                   move ws-address     to input-address
+                   move ws-phone       to input-phone
+                   set input-status-ok to true
                    display input-rec
-                   move ws-record-information to input-rec
-                   display input-rec                   
+                   move "SEARCH"      to ws-audit-op
+                   move ws-record-num to ws-audit-key
+                   move ws-firstname  to ws-audit-before-first
+                                         ws-audit-after-first
+                   move ws-lastname   to ws-audit-before-last
+                                         ws-audit-after-last
+                   move ws-address    to ws-audit-before-address
+                                          ws-audit-after-address
+                   move ws-phone      to ws-audit-before-phone
+                                          ws-audit-after-phone
+                   perform write-audit-record
            end-read
            close custFile
            .
