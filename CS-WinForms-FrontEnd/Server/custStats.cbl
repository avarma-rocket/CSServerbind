@@ -0,0 +1,90 @@
+       identification division.
+
+       program-id. custStats.
+
+       environment division.
+       configuration section.
+           select custAudit assign to "custAudit.dat"
+               organization is line sequential
+               file status is ws-audit-status.
+
+       file section.
+       fd custAudit.
+       01 audit-record pic x(244).
+
+       working-storage section.
+       01 rpt-audit-line.
+           copy "custaudit.cpy" replacing ==:PREFIX:== by ==rpt==.
+
+       01 ws-audit-status pic xx.
+           88 audit-status-ok  value "00".
+
+       01 ws-eof-flag pic x.
+           88 end-of-audit value "Y".
+
+       01 ws-today pic x(8).
+
+       01 ws-report-counts.
+           03 ws-count-add    pic 9(8) comp value zero.
+           03 ws-count-update pic 9(8) comp value zero.
+           03 ws-count-delete pic 9(8) comp value zero.
+           03 ws-count-search pic 9(8) comp value zero.
+           03 ws-count-miss   pic 9(8) comp value zero.
+           03 ws-count-other  pic 9(8) comp value zero.
+
+       procedure division.
+       mainline section.
+           move function current-date(1:8) to ws-today
+           perform open-files
+           perform read-audit-record
+           perform tally-audit-record until end-of-audit
+           perform close-files
+           perform display-report
+           goback
+           .
+
+       open-files section.
+           open input custAudit
+           .
+
+       close-files section.
+           close custAudit
+           .
+
+       read-audit-record section.
+           read custAudit into rpt-audit-line
+               at end
+                   set end-of-audit to true
+           end-read
+           .
+
+       tally-audit-record section.
+           if rpt-audit-timestamp(1:8) = ws-today
+               evaluate rpt-audit-op
+                   when "ADD"
+                       add 1 to ws-count-add
+                   when "UPDATE"
+                       add 1 to ws-count-update
+                   when "DELETE"
+                       add 1 to ws-count-delete
+                   when "SEARCH"
+                       add 1 to ws-count-search
+                   when "MISS"
+                       add 1 to ws-count-miss
+                   when other
+                       add 1 to ws-count-other
+               end-evaluate
+           end-if
+           perform read-audit-record
+           .
+
+       display-report section.
+           display "===== Daily Customer File Activity Report ====="
+           display "Date               : " ws-today
+           display "Records Added      : " ws-count-add
+           display "Records Updated    : " ws-count-update
+           display "Records Deleted    : " ws-count-delete
+           display "Records Searched   : " ws-count-search
+           display "Not-Found Misses   : " ws-count-miss
+           display "=================================================="
+           .
