@@ -5,12 +5,14 @@
  
        linkage section.
        01 lnk-record-info.
-         03 lnk-record-num pic x(8).
-         03 lnk-firstname pic x(25).
-         03 lnk-lastname pic x(25).
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==lnk==.
+           03 lnk-status pic x.
+               88 lnk-status-ok        value "0".
+               88 lnk-status-not-found value "1".
+               88 lnk-status-error     value "2".
 
 
-*      Call to the client side native cobol program  
+      *      Call to the client side native cobol program  
 
        procedure division using lnk-record-info.
            call "NativeCobolClient" using lnk-record-info.
