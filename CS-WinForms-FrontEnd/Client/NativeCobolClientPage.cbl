@@ -0,0 +1,165 @@
+       identification division.
+
+       program-id. NativeCobolClientPage as "NativeCobolClientPage".
+
+
+      *      mfclisrv.cpy must be included in the working storage
+      *      section of the client program and in the linkage
+      *      section of the server program.
+
+
+       working-storage section.
+       copy "mfclisrv.cpy".
+       01 ws-record-information.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 ws-status pic x.
+           88 ws-status-ok        value "0".
+           88 ws-status-not-found value "1".
+           88 ws-status-error     value "2".
+
+       01 ws-page-index pic 9(2) comp value 0.
+
+       01 ws-redirect-count pic 9(2) comp value 0.
+       01 ws-max-redirects  pic 9(2) comp value 3.
+
+       01 ws-login-status pic x value "N".
+           88 login-complete value "Y".
+
+       linkage section.
+
+      *      lnk-page-info is the area the WinForms grid uses to page
+      *      through custFile.dat: the caller sends the record-num of
+      *      the last row it already has (spaces on the first page)
+      *      and gets back up to lnk-page-max rows starting after it,
+      *      plus an updated continuation token to ask for the next
+      *      page. Each row is still fetched with its own fcode-browse
+      *      round trip -- the grid only needs record-num/firstname/
+      *      lastname per row, so a "page" is built up client-side
+      *      from single-record calls rather than returned in one call.
+
+       01 lnk-page-info.
+           03 lnk-continuation-token pic x(8).
+           03 lnk-page-status pic x.
+               88 lnk-page-ok  value "0".
+               88 lnk-page-end value "1".
+           03 lnk-page-count pic 9(2) comp.
+           03 lnk-page-entry occurs 10 times.
+               05 lnk-page-record-num pic x(8).
+               05 lnk-page-firstname  pic x(25).
+               05 lnk-page-lastname   pic x(25).
+
+       01 lnk-page-max pic 9(2) comp value 10.
+
+       01 input-rec.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==input==.
+           03 input-status pic x.
+               88 input-status-ok        value "0".
+               88 input-status-not-found value "1".
+               88 input-status-error     value "2".
+           03 filler pic x(5).
+
+       procedure division using lnk-page-info.
+           move 0 to ws-page-index
+           move "0" to lnk-page-status
+           perform until end-connection
+
+      *              lnk-client holds the name "mfclient".
+      *              The first time through we initialize mfclient and
+      *              establish contact with the server.
+
+               call lnk-client using lnk-param-block
+               evaluate true
+                   when start-connection
+
+      *                   The login round trip is not fired here --
+      *                   it is left for the loop's own top-of-loop
+      *                   call on the next iteration, so any comms or
+      *                   redirect condition the login call raises is
+      *                   still caught by this same evaluate.
+
+                       set address of input-rec to lnk-dblock-ptr
+                       move 7 to lnk-usr-fcode
+                       move spaces    to input-record-num
+                       move "ADMIN"   to input-firstname
+                       move "SECRET1" to input-lastname
+                   when end-connection
+                       exit perform
+                   when comms-timeout or comms-error or comms-break
+                       set lnk-page-end to true
+                       set client-ending to true
+                   when server-locked
+                       set lnk-page-end to true
+                       set client-ending to true
+                   when get-dblock-size
+                       display "Negotiated Data Block Size: "
+                           lnk-data-length
+                       if lnk-data-length > 0
+                           and lnk-data-length < length of input-rec
+                           set lnk-page-end to true
+                           set client-ending to true
+                       end-if
+                   when switch-srv
+                   when redirect-service
+                       if ws-redirect-count < ws-max-redirects
+                           add 1 to ws-redirect-count
+                       else
+                           set lnk-page-end to true
+                           set client-ending to true
+                       end-if
+                   when redirect-cfg-err
+                       set lnk-page-end to true
+                       set client-ending to true
+                   when other
+                       if not login-complete
+
+      *                   This "other" response is the reply to the
+      *                   login call queued above -- queue the first
+      *                   row fetch and let the loop's next call carry
+      *                   it, so its reply is checked by this same
+      *                   evaluate too.
+
+                           set login-complete to true
+                           set address of input-rec to lnk-dblock-ptr
+                           move 6 to lnk-usr-fcode
+                           move lnk-continuation-token to
+                               input-record-num
+                           move spaces to input-firstname input-lastname
+                       else
+
+      *                   This "other" response is the reply to the
+      *                   row fetch queued below -- record it, then
+      *                   queue the next row fetch (if any) for the
+      *                   loop's next call to carry.
+
+                           if input-status-ok
+                               add 1 to ws-page-index
+                               move input-record-num to
+                                   lnk-page-record-num(ws-page-index)
+                               move input-firstname  to
+                                   lnk-page-firstname(ws-page-index)
+                               move input-lastname   to
+                                   lnk-page-lastname(ws-page-index)
+                               move input-record-num to
+                                   lnk-continuation-token
+                           else
+                               set lnk-page-end to true
+                           end-if
+                           if lnk-page-end
+                               or ws-page-index >= lnk-page-max
+                               set client-ending to true
+                           else
+                               set address of input-rec to
+                                   lnk-dblock-ptr
+                               move 6 to lnk-usr-fcode
+                               move lnk-continuation-token to
+                                   input-record-num
+                               move spaces to
+                                   input-firstname input-lastname
+                           end-if
+                       end-if
+               end-evaluate
+           end-perform
+
+           move ws-page-index to lnk-page-count
+           goback.
