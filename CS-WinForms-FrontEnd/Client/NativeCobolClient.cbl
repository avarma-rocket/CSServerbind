@@ -1,60 +1,177 @@
        identification division.
 
-       program-id. NativeCobolClient as "NativeCobolClient"
+       program-id. NativeCobolClient as "NativeCobolClient".
 
 
-*      mfclisrv.cpy must be included in the working storage
-*      section of the client program and in the linkage
-*      section of the server program.
+      *      mfclisrv.cpy must be included in the working storage
+      *      section of the client program and in the linkage
+      *      section of the server program.
 
 
        working-storage section.
        copy "mfclisrv.cpy".
        01 ws-record-information.
-         03 ws-record-num pic x(8).
-         03 ws-firstname pic x(25).
-         03 ws-lastname pic x(25).
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 ws-status pic x.
+           88 ws-status-ok        value "0".
+           88 ws-status-not-found value "1".
+           88 ws-status-error     value "2".
+
+       01 ws-connect-retries     pic 9(2) comp value 0.
+       01 ws-max-connect-retries pic 9(2) comp value 5.
+       01 ws-retry-delay-seconds pic 9(4) comp value 1.
+
+       01 ws-redirect-count      pic 9(2) comp value 0.
+       01 ws-max-redirects       pic 9(2) comp value 3.
+
+       01 ws-login-status pic x value "N".
+           88 login-complete value "Y".
 
        linkage section.
        01 lnk-record-info.
-         03 lnk-record-num pic x(8).
-         03 lnk-firstname pic x(25).
-         03 lnk-lastname pic x(25).
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==lnk==.
+           03 lnk-status pic x.
+               88 lnk-status-ok        value "0".
+               88 lnk-status-not-found value "1".
+               88 lnk-status-error     value "2".
 
-*      Input-Rec is the area used for transfering data
-*      between the user client and the server programs.
-*      The size of this data area is defined by the user
-*      in the Client/Server Binding configuration file
-*      which is read by the mfclient module. mfclient
-*      sets up the required memory for this area and
-*      returns a pointer to this area back to the user
-*      client program
+      *      Lets the caller pick which server function this call
+      *      performs -- defaults to Search when left zero so existing
+      *      callers that never set it keep working unchanged.
 
-       01 input-rec pic x(64).
+           03 lnk-request-fcode pic 9 comp-x.
+               88 lnk-request-search           value 0 1.
+               88 lnk-request-update            value 3.
+               88 lnk-request-delete            value 4.
+               88 lnk-request-search-lastname   value 5.
+               88 lnk-request-export            value 8.
+
+      *      Input-Rec is the area used for transfering data
+      *      between the user client and the server programs.
+      *      The size of this data area is defined by the user
+      *      in the Client/Server Binding configuration file
+      *      which is read by the mfclient module. mfclient
+      *      sets up the required memory for this area and
+      *      returns a pointer to this area back to the user
+      *      client program
+
+       01 input-rec.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==input==.
+           03 input-status pic x.
+               88 input-status-ok        value "0".
+               88 input-status-not-found value "1".
+               88 input-status-error     value "2".
+           03 filler pic x(5).
 
        procedure division using lnk-record-info.
            perform until end-connection
 
-*              lnk-client holds the name "mfclient".
-*              The first time through we initialize mfclient and
-*              establish contact with the server.
+      *              lnk-client holds the name "mfclient".
+      *              The first time through we initialize mfclient and
+      *              establish contact with the server.
 
                call lnk-client using lnk-param-block
                evaluate true
                    when start-connection
+
+      *                   The login round trip is not fired here --
+      *                   it is left for the loop's own top-of-loop
+      *                   call on the next iteration, so any comms or
+      *                   redirect condition the login call raises is
+      *                   still caught by this same evaluate.
+
                        set address of input-rec to lnk-dblock-ptr
+                       move 7 to lnk-usr-fcode
+                       move spaces    to input-record-num
+                       move "ADMIN"   to input-firstname
+                       move "SECRET1" to input-lastname
                    when end-connection
                        exit perform
+                   when comms-timeout or comms-error or comms-break
+                       display "Server Communication Error"
+                       move "2" to lnk-status
+                       set client-ending to true
+                   when server-locked
+                       display "Server Locked - Try Again Later"
+                       move "2" to lnk-status
+                       set client-ending to true
+                   when too-many-clients
+                       if ws-connect-retries < ws-max-connect-retries
+                           add 1 to ws-connect-retries
+                           call "C$SLEEP" using ws-retry-delay-seconds
+                       else
+                           display "Server Busy - Too Many Clients"
+                           move "2" to lnk-status
+                           set client-ending to true
+                       end-if
+                   when get-dblock-size
+                       display "Negotiated Data Block Size: "
+                           lnk-data-length
+                       if lnk-data-length > 0
+                           and lnk-data-length < length of input-rec
+                           display "Negotiated Block Too Small"
+                           move "2" to lnk-status
+                           set client-ending to true
+                       end-if
+                   when switch-srv
+                   when redirect-service
+                       if ws-redirect-count < ws-max-redirects
+                           add 1 to ws-redirect-count
+                           display "Server Redirect - Reconnecting"
+                       else
+                           display "Too Many Redirects - Giving Up"
+                           move "2" to lnk-status
+                           set client-ending to true
+                       end-if
+                   when redirect-cfg-err
+                       display "Server Redirect Failed - Bad Config"
+                       move "2" to lnk-status
+                       set client-ending to true
                    when other
-                   
-*                   Perform your application client logic here.
+                       if not login-complete
 
-                       set address of input-rec to lnk-dblock-ptr
-                       move lnk-record-info to input-rec
-                       call lnk-client using lnk-param-block
-                       move input-rec to ws-record-information
-                       move ws-record-information to lnk-record-info
-                       set client-ending to true
+      *                   This "other" response is the reply to the
+      *                   login call queued above -- queue the
+      *                   caller's real request and let the loop's
+      *                   next call carry it, so its reply (and any
+      *                   comms/redirect condition it raises) is
+      *                   checked by this same evaluate too, instead
+      *                   of firing an extra unchecked call here.
+      *                   lnk-request-fcode lets the caller ask for a
+      *                   function other than the default Search.
+
+                           set login-complete to true
+                           set address of input-rec to lnk-dblock-ptr
+                           if lnk-request-fcode = zero
+                               move 1 to lnk-usr-fcode
+                           else
+                               move lnk-request-fcode to lnk-usr-fcode
+                           end-if
+                           move lnk-record-num  to input-record-num
+                           move lnk-firstname   to input-firstname
+                           move lnk-lastname    to input-lastname
+                           move lnk-address     to input-address
+                           move lnk-phone       to input-phone
+                       else
+
+      *                   This "other" response is the reply to the
+      *                   request queued above.
+
+                           move input-record-num to ws-record-num
+                           move input-firstname  to ws-firstname
+                           move input-lastname   to ws-lastname
+                           move input-address    to ws-address
+                           move input-phone      to ws-phone
+                           move input-status     to ws-status
+                           move ws-record-num  to lnk-record-num
+                           move ws-firstname   to lnk-firstname
+                           move ws-lastname    to lnk-lastname
+                           move ws-address     to lnk-address
+                           move ws-phone       to lnk-phone
+                           move ws-status      to lnk-status
+                           set client-ending to true
+                       end-if
                end-evaluate
            end-perform
 
