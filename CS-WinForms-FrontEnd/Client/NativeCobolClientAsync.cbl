@@ -0,0 +1,253 @@
+       identification division.
+
+       program-id. NativeCobolClientAsync as "NativeCobolClientAsync".
+
+      *      mfclisrv.cpy must be included in the working storage
+      *      section of the client program and in the linkage
+      *      section of the server program.
+
+       working-storage section.
+       copy "mfclisrv.cpy".
+       01 ws-record-information.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 ws-status pic x.
+           88 ws-status-ok        value "0".
+           88 ws-status-not-found value "1".
+           88 ws-status-error     value "2".
+
+       01 ws-connect-retries     pic 9(2) comp value 0.
+       01 ws-max-connect-retries pic 9(2) comp value 5.
+       01 ws-retry-delay-seconds pic 9(4) comp value 1.
+
+      *      A slow lookup (or a future cross-file report query) can be
+      *      fired asynchronously so the caller isn't blocked waiting on
+      *      the reply -- the caller sets async-request, gets back
+      *      either async-OK (done already) or async-incomplete, and in
+      *      the latter case polls with test-async-result until the
+      *      server reports async-OK, async-failed or async-not-started.
+
+       01 ws-poll-count         pic 9(4) comp value 0.
+       01 ws-max-poll-attempts  pic 9(4) comp value 30.
+       01 ws-poll-delay-seconds pic 9(4) comp value 1.
+
+       01 ws-redirect-count     pic 9(2) comp value 0.
+       01 ws-max-redirects      pic 9(2) comp value 3.
+
+       01 ws-login-status pic x value "N".
+           88 login-complete value "Y".
+
+       01 ws-comms-status pic x value "0".
+           88 ws-comms-ok    value "0".
+           88 ws-comms-error value "1".
+
+       linkage section.
+       01 lnk-record-info.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==lnk==.
+           03 lnk-status pic x.
+               88 lnk-status-ok        value "0".
+               88 lnk-status-not-found value "1".
+               88 lnk-status-error     value "2".
+
+      *      Input-Rec is the area used for transfering data
+      *      between the user client and the server programs.
+
+       01 input-rec.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==input==.
+           03 input-status pic x.
+               88 input-status-ok        value "0".
+               88 input-status-not-found value "1".
+               88 input-status-error     value "2".
+           03 filler pic x(5).
+
+       procedure division using lnk-record-info.
+           perform until end-connection
+
+      *              lnk-client holds the name "mfclient".
+      *              The first time through we initialize mfclient and
+      *              establish contact with the server.
+
+               call lnk-client using lnk-param-block
+               evaluate true
+                   when start-connection
+
+      *                   The login round trip is not fired here --
+      *                   it is left for the loop's own top-of-loop
+      *                   call on the next iteration, so any comms or
+      *                   redirect condition the login call raises is
+      *                   still caught by this same evaluate.
+
+                       set address of input-rec to lnk-dblock-ptr
+                       move 7 to lnk-usr-fcode
+                       move spaces    to input-record-num
+                       move "ADMIN"   to input-firstname
+                       move "SECRET1" to input-lastname
+                   when end-connection
+                       exit perform
+                   when comms-timeout or comms-error or comms-break
+                       display "Server Communication Error"
+                       move "2" to lnk-status
+                       set client-ending to true
+                   when server-locked
+                       display "Server Locked - Try Again Later"
+                       move "2" to lnk-status
+                       set client-ending to true
+                   when too-many-clients
+                       if ws-connect-retries < ws-max-connect-retries
+                           add 1 to ws-connect-retries
+                           call "C$SLEEP" using ws-retry-delay-seconds
+                       else
+                           display "Server Busy - Too Many Clients"
+                           move "2" to lnk-status
+                           set client-ending to true
+                       end-if
+                   when get-dblock-size
+                       display "Negotiated Data Block Size: "
+                           lnk-data-length
+                       if lnk-data-length > 0
+                           and lnk-data-length < length of input-rec
+                           display "Negotiated Block Too Small"
+                           move "2" to lnk-status
+                           set client-ending to true
+                       end-if
+                   when switch-srv
+                   when redirect-service
+                       if ws-redirect-count < ws-max-redirects
+                           add 1 to ws-redirect-count
+                           display "Server Redirect - Reconnecting"
+                       else
+                           display "Too Many Redirects - Giving Up"
+                           move "2" to lnk-status
+                           set client-ending to true
+                       end-if
+                   when redirect-cfg-err
+                       display "Server Redirect Failed - Bad Config"
+                       move "2" to lnk-status
+                       set client-ending to true
+                   when other
+                       if not login-complete
+
+      *                   This "other" response is the reply to the
+      *                   login call queued above -- accept it and let
+      *                   the loop's next call carry the real request.
+
+                           set login-complete to true
+                           move 1 to lnk-usr-fcode
+                       else
+
+      *                   Perform your application client logic here.
+      *                   Fire the lookup asynchronously so the caller
+      *                   is never blocked in this call for longer than
+      *                   it takes the server to accept the request.
+
+                           set address of input-rec to lnk-dblock-ptr
+                           move lnk-record-num  to input-record-num
+                           move lnk-firstname   to input-firstname
+                           move lnk-lastname    to input-lastname
+                           set async-request to true
+                           call lnk-client using lnk-param-block
+
+      *                   The fire call and the poll calls below are
+      *                   a self-contained round trip the outer
+      *                   evaluate never sees again, so any wire
+      *                   protocol condition they raise (comms-
+      *                   timeout, server-locked, a redirect, ...)
+      *                   has to be checked here instead -- set
+      *                   ws-comms-status to true.
+
+                           set ws-comms-ok to true
+                           perform check-async-cntrl-flag
+                           if ws-comms-ok
+                               perform poll-for-async-result
+                           end-if
+                           if ws-comms-error
+                               display "Server Communication Error"
+                               move spaces to ws-record-num
+                                               ws-firstname
+                                               ws-lastname
+                                               ws-address
+                                               ws-phone
+                               set ws-status-error to true
+                           else
+                               if async-OK
+                                   move input-record-num to
+                                       ws-record-num
+                                   move input-firstname  to
+                                       ws-firstname
+                                   move input-lastname   to
+                                       ws-lastname
+                                   move input-address    to
+                                       ws-address
+                                   move input-phone      to ws-phone
+                                   move input-status     to ws-status
+                               else
+                                   display
+                                       "Async Search Did Not Complete"
+                                   move spaces to ws-record-num
+                                                   ws-firstname
+                                                   ws-lastname
+                                                   ws-address
+                                                   ws-phone
+                                   set ws-status-error to true
+                               end-if
+                           end-if
+                           move ws-record-num  to lnk-record-num
+                           move ws-firstname   to lnk-firstname
+                           move ws-lastname    to lnk-lastname
+                           move ws-address     to lnk-address
+                           move ws-phone       to lnk-phone
+                           move ws-status      to lnk-status
+                           set client-ending to true
+                       end-if
+               end-evaluate
+           end-perform
+
+           goback.
+
+      *      Polls the server for the outcome of the asynchronous
+      *      request just fired, sleeping between polls, until the
+      *      server reports the search is done, has failed, or was
+      *      never started -- or until the poll count runs out, so a
+      *      server that never finishes can't hang the client forever.
+
+       poll-for-async-result section.
+           move 0 to ws-poll-count
+           perform until async-OK or async-failed or async-not-started
+                   or ws-poll-count >= ws-max-poll-attempts
+                   or ws-comms-error
+               if not async-incomplete
+                   exit perform
+               end-if
+               add 1 to ws-poll-count
+               call "C$SLEEP" using ws-poll-delay-seconds
+               set test-async-result to true
+               call lnk-client using lnk-param-block
+               perform check-async-cntrl-flag
+           end-perform
+           .
+
+      *      Checks the reply to the fire/poll calls above for a wire
+      *      protocol condition instead of the expected async-OK/
+      *      async-failed/async-not-started/async-incomplete result,
+      *      the same conditions the outer evaluate checks for the
+      *      login and start-connection calls.
+
+       check-async-cntrl-flag section.
+           evaluate true
+               when comms-timeout or comms-error or comms-break
+                   set ws-comms-error to true
+               when server-locked
+                   set ws-comms-error to true
+               when get-dblock-size
+                   if lnk-data-length > 0
+                       and lnk-data-length < length of input-rec
+                       set ws-comms-error to true
+                   end-if
+               when redirect-service
+                   set ws-comms-error to true
+               when redirect-cfg-err
+                   set ws-comms-error to true
+               when other
+                   continue
+           end-evaluate
+           .
