@@ -1,13 +1,15 @@
       $set sourceformat(variable)
        identification division.
 
+       program-id. callToMfclient.
+
        environment division.
        special-names.
            crt status is key-status.
 
-*      mfclisrv.cpy must be included in the working storage
-*      section of the client program and in the linkage
-*      section of the server program.
+      *      mfclisrv.cpy must be included in the working storage
+      *      section of the client program and in the linkage
+      *      section of the server program.
 
        working-storage section.
        copy "mfclisrv.cpy".
@@ -26,28 +28,62 @@
            03 number-of-keys        pic 9(2) comp-x.
            
        78 escape-key value 0.
-       
+       78 pf1-key value 1.
+       78 pf2-key value 2.
+       78 pf3-key value 3.
+       78 pf4-key value 4.
+       78 pf5-key value 5.
+       78 pf9-key value 9.
+
+       01 ws-menu-choice pic x.
+
        01 ws-record-information.
-         03 ws-record-num pic x(8).
-         03 ws-firstname pic x(25).
-         03 ws-lastname pic x(25).
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==ws==.
+
+       01 ws-status pic x.
+           88 ws-status-ok        value "0".
+           88 ws-status-not-found value "1".
+           88 ws-status-error     value "2".
+
+       01 ws-status-message pic x(28) value spaces.
+
+       01 ws-connect-retries     pic 9(2) comp value 0.
+       01 ws-max-connect-retries pic 9(2) comp value 5.
+       01 ws-retry-delay-seconds pic 9(4) comp value 1.
 
+       01 ws-redirect-count      pic 9(2) comp value 0.
+       01 ws-max-redirects       pic 9(2) comp value 3.
 
-*      Input-Rec is the area used for transfering data
-*      between the user client and the server programs.
-*      The size of this data area is defined by the user
-*      in the Client/Server Binding configuration file
-*      which is read by the mfclient module. mfclient
-*      sets up the required memory for this area and
-*      returns a pointer to this area back to the user
-*      client program
+       01 ws-login-status pic x value "N".
+           88 login-complete value "Y".
+
+
+      *      Input-Rec is the area used for transfering data
+      *      between the user client and the server programs.
+      *      The size of this data area is defined by the user
+      *      in the Client/Server Binding configuration file
+      *      which is read by the mfclient module. mfclient
+      *      sets up the required memory for this area and
+      *      returns a pointer to this area back to the user
+      *      client program
 
        linkage section.
 
-       01 input-rec pic x(64).
+       01 input-rec.
+           copy "custrec.cpy" replacing ==:PREFIX:== by ==input==.
+           03 input-status pic x.
+               88 input-status-ok        value "0".
+               88 input-status-not-found value "1".
+               88 input-status-error     value "2".
+           03 filler pic x(5).
 
 
        screen section.
+       01 g-action-menu.
+         02 line 1 col 5
+             value "F1=Search F2=Add F3=Delete F4=SrchLName F5=Export F9=Exit".
+         02 s-menu-choice line 1 col 65 pic x using ws-menu-choice.
+
        01 g-record-information.
          02 line 2 col 5 value "Enter Record Number:".
          02 s-record-num line 2 col 25 background-color 15
@@ -62,6 +98,9 @@
          02 s-lastname line 8 col 5 background-color 15 foreground-color
                        0 pic x(28) using ws-lastname.
 
+         02 s-status-msg line 10 col 5 pic x(28)
+                          using ws-status-message.
+
 
 
 
@@ -70,55 +109,175 @@
            display g-record-information
            perform until end-connection
 
-*              lnk-client holds the name "mfclient".
-*              The first time through we initialize mfclient and
-*              establish contact with the server.
+      *              lnk-client holds the name "mfclient".
+      *              The first time through we initialize mfclient and
+      *              establish contact with the server.
 
 
                call lnk-client using lnk-param-block
                evaluate true
                    when start-connection
+
+      *                   The login round trip is not fired here -- it
+      *                   is left for the loop's own top-of-loop call
+      *                   on the next iteration, so any comms or
+      *                   redirect condition the login call raises is
+      *                   still caught by this same evaluate.
+
                        set address of input-rec to lnk-dblock-ptr
+                       move 7 to lnk-usr-fcode
+                       move spaces    to input-record-num
+                       move "ADMIN"   to input-firstname
+                       move "SECRET1" to input-lastname
                    when end-connection
                        exit perform
+                   when comms-timeout or comms-error or comms-break
+                       move "Server Communication Error - Please Retry" to
+                           ws-status-message
+                       display s-status-msg
+                       exit perform
+                   when server-locked
+                       move "Server Locked - Try Again Later" to
+                           ws-status-message
+                       display s-status-msg
+                       exit perform
+                   when too-many-clients
+                       if ws-connect-retries < ws-max-connect-retries
+                           add 1 to ws-connect-retries
+                           call "C$SLEEP" using ws-retry-delay-seconds
+                       else
+                           move "Server Busy - Too Many Clients" to
+                               ws-status-message
+                           display s-status-msg
+                           exit perform
+                       end-if
+                   when get-dblock-size
+                       display "Negotiated Block Size: " lnk-data-length
+                           upon crt
+                       if lnk-data-length > 0
+                           and lnk-data-length < length of input-rec
+                           move "Negotiated Block Too Small For Record" to
+                               ws-status-message
+                           display s-status-msg
+                           exit perform
+                       end-if
+                   when switch-srv
+                   when redirect-service
+                       if ws-redirect-count < ws-max-redirects
+                           add 1 to ws-redirect-count
+                           move "Server Redirect - Reconnecting" to
+                               ws-status-message
+                       else
+                           move "Too Many Redirects - Giving Up" to
+                               ws-status-message
+                           display s-status-msg
+                           exit perform
+                       end-if
+                   when redirect-cfg-err
+                       move "Server Redirect Failed - Bad Config" to
+                           ws-status-message
+                       display s-status-msg
+                       exit perform
                    when other
+                       if not login-complete
 
-*                   Perform your application client logic here.
-                       set address of input-rec to lnk-dblock-ptr
-                       perform initalise
-
-*                  loop to repeat user input until esc key is pressed
-                       perform until client-ending
-                           accept s-record-num
-                           if key-type = "1"
-                           evaluate key-code-1
-                               when escape-key
-                                   exit perform
-                           end-if
-
-*                    move input from screen to working storage and 
-*                    re-call the lnk-client to retrieve data provided 
-*                    by server through the input-rec
-
-                           move ws-record-information to input-rec
-                           call lnk-client using lnk-param-block
-                           move input-rec to ws-record-information
-                           display s-firstname
-                           display s-lastname
-                       end-perform
-                       set client-ending to true
-                       call "system" using "cls"
+      *                   This "other" response is the reply to the
+      *                   login call queued above -- accept it and let
+      *                   the loop's next call carry the real request.
+
+                           set login-complete to true
+                           move 1 to lnk-usr-fcode
+                       else
+
+      *                   Perform your application client logic here.
+
+                           set address of input-rec to lnk-dblock-ptr
+                           perform initalise
+
+      *                    loop to repeat user input until esc is pressed
+
+                           perform until client-ending
+                               display g-action-menu
+                               accept s-menu-choice
+                               if key-type = "1"
+                                   evaluate key-code-1
+                                       when escape-key
+                                       when pf9-key
+                                           exit perform
+                                       when pf1-key
+                                           move 1 to lnk-usr-fcode
+                                       when pf2-key
+                                           move 2 to lnk-usr-fcode
+                                       when pf3-key
+                                           move 4 to lnk-usr-fcode
+                                       when pf4-key
+                                           move 5 to lnk-usr-fcode
+                                       when pf5-key
+                                           move 8 to lnk-usr-fcode
+                                       when other
+                                           continue
+                                   end-evaluate
+                               end-if
+
+                               display g-record-information
+                               accept s-record-num
+                               if key-type = "1"
+                               evaluate key-code-1
+                                   when escape-key
+                                       exit perform
+                               end-if
+
+                               if lnk-usr-fcode = 2
+                                   display g-record-information
+                                   accept s-firstname
+                                   accept s-lastname
+                               end-if
+
+                               if ws-record-num not = spaces
+                                   and ws-record-num-n not numeric
+                                   move "Record Number Must Be Numeric" to
+                                       ws-status-message
+                                   display s-status-msg
+                               else
+
+      *                        move input from screen to working
+      *                        storage and re-call the lnk-client to
+      *                        retrieve data provided by the server
+      *                        through the input-rec
+
+                                   move ws-record-num to input-record-num
+                                   move ws-firstname  to input-firstname
+                                   move ws-lastname   to input-lastname
+                                   call lnk-client using lnk-param-block
+                                   move input-record-num to ws-record-num
+                                   move input-firstname  to ws-firstname
+                                   move input-lastname   to ws-lastname
+                                   move input-status     to ws-status
+                                   if ws-status-ok
+                                       move spaces to ws-status-message
+                                   else
+                                       move "Record Not Found" to
+                                           ws-status-message
+                                   end-if
+                                   display s-status-msg
+                               end-if
+                               display s-firstname
+                               display s-lastname
+                           end-perform
+                           set client-ending to true
+                           call "system" using "cls"
+                       end-if
                end-evaluate
            end-perform
            goback
            .
        
 
-      * Enables the escape key to exit out the program
+      * Enables the escape key and the F1/F2/F9 action-menu keys
        initalise.
            move 1 to user-key-setting
            move 0 to first-user-key
-           move 1 to number-of-keys
+           move 10 to number-of-keys
            call x"AF" using set-bit-pairs
                             user-key-control
            .
