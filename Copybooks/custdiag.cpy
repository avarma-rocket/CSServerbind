@@ -0,0 +1,22 @@
+      *>***********************************************************************
+      *>
+      *> custdiag.cpy
+      *>
+      *> Shared layout for one custDiag.dat line -- a per-call diagnostic
+      *> written by serverFileHandle.cbl from the lnk-client-id and
+      *> lnk-tagname that ride along on every mfclisrv.cpy call, so a
+      *> client-reported problem can be traced back to the session and
+      *> screen that made it instead of guessing from the console log.
+      *>
+      *> Copy with REPLACING to pick the prefix that matches the enclosing
+      *> data name, e.g.
+      *>     copy "custdiag.cpy" replacing ==:PREFIX:== by ==ws==.
+      *>
+      *>***********************************************************************
+           03 :PREFIX:-diag-timestamp  pic x(26).
+           03 filler                   pic x value space.
+           03 :PREFIX:-diag-client-id  pic 9(5).
+           03 filler                   pic x value space.
+           03 :PREFIX:-diag-tagname    pic x(32).
+           03 filler                   pic x value space.
+           03 :PREFIX:-diag-function   pic x(10).
