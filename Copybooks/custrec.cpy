@@ -0,0 +1,24 @@
+      *>***********************************************************************
+      *>
+      *> custrec.cpy
+      *>
+      *> Shared customer record layout used by the custFile.dat service --
+      *> copied into the FD, the client/server working-storage and the
+      *> linkage section wherever a customer record is held, so that adding
+      *> a field only means editing this one copybook instead of every
+      *> program that touches custFile.
+      *>
+      *> Copy with REPLACING to pick the prefix that matches the enclosing
+      *> data name, e.g.
+      *>     copy "custrec.cpy" replacing ==:PREFIX:== by ==f==.
+      *>     copy "custrec.cpy" replacing ==:PREFIX:== by ==ws==.
+      *>     copy "custrec.cpy" replacing ==:PREFIX:== by ==lnk==.
+      *>
+      *>***********************************************************************
+           03 :PREFIX:-record-num pic x(8).
+           03 :PREFIX:-record-num-n redefines :PREFIX:-record-num
+                                     pic 9(8).
+           03 :PREFIX:-firstname  pic x(25).
+           03 :PREFIX:-lastname   pic x(25).
+           03 :PREFIX:-address    pic x(30).
+           03 :PREFIX:-phone      pic x(15).
