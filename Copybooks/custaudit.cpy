@@ -0,0 +1,38 @@
+      *>***********************************************************************
+      *>
+      *> custaudit.cpy
+      *>
+      *> Shared layout for one custAudit.dat line -- the same 244-byte
+      *> record serverFileHandle.cbl WRITEs after every add/update/delete/
+      *> search/miss against custFile, and that custStats.cbl reads back
+      *> to build the daily transaction report. Before/after pairs are
+      *> carried for every field an update can touch (name, address and
+      *> phone) so the trail can reconstruct exactly what changed.
+      *>
+      *> Copy with REPLACING to pick the prefix that matches the enclosing
+      *> data name, e.g.
+      *>     copy "custaudit.cpy" replacing ==:PREFIX:== by ==ws==.
+      *>     copy "custaudit.cpy" replacing ==:PREFIX:== by ==rpt==.
+      *>
+      *>***********************************************************************
+           03 :PREFIX:-audit-timestamp      pic x(26).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-op             pic x(10).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-key            pic x(8).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-before-first   pic x(25).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-before-last    pic x(25).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-before-address pic x(30).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-before-phone   pic x(15).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-after-first    pic x(25).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-after-last     pic x(25).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-after-address  pic x(30).
+           03 filler                        pic x value space.
+           03 :PREFIX:-audit-after-phone    pic x(15).
