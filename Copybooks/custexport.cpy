@@ -0,0 +1,16 @@
+      *>***********************************************************************
+      *>
+      *> custexport.cpy
+      *>
+      *> Shared layout for one custExport.csv line -- a comma-delimited
+      *> copy of a retrieved customer record, written alongside
+      *> custFile.dat so other shop systems that only need customer
+      *> name data can pick it up from a flat file instead of being
+      *> rewritten as CSBind clients.
+      *>
+      *> Copy with REPLACING to pick the prefix that matches the enclosing
+      *> data name, e.g.
+      *>     copy "custexport.cpy" replacing ==:PREFIX:== by ==ws==.
+      *>
+      *>***********************************************************************
+           03 :PREFIX:-export-line pic x(120).
